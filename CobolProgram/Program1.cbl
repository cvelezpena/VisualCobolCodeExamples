@@ -3,30 +3,235 @@
 
        program-id. Program1 as "CobolProgram.Program1".
 
+      *----------------------------------------------------------------
+      *  Program1 drives ICobolLogger from the TESTCASE file, a set of
+      *  (severity, UserId, message) rows.  A new logger scenario for
+      *  QA to exercise is a TESTCASE data change, not a recompile.
+      *----------------------------------------------------------------
+
+       environment division.
+       input-output section.
+       file-control.
+           select USERPARM-FILE assign "USERPARM"
+               organization line sequential
+               file status is userparm-status.
+
+           select TESTCASE-FILE assign "TESTCASE"
+               organization line sequential
+               file status is testcase-status.
+
+           select CHECKPOINT-FILE assign "CHECKPOINT"
+               organization line sequential
+               file status is checkpoint-status.
+
        data division.
+       file section.
+       fd  USERPARM-FILE.
+       01  USERPARM-RECORD        pic x(20).
+
+       fd  TESTCASE-FILE.
+       01  TESTCASE-RECORD.
+           05  TC-SEVERITY         pic x(07).
+           05  filler              pic x(01).
+           05  TC-USERID           pic x(20).
+           05  filler              pic x(01).
+           05  TC-MESSAGE          pic x(200).
+
+       fd  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-LAST-ROW         pic 9(09).
+           05  filler              pic x(01).
+           05  CP-ERROR-COUNT      pic 9(09).
+           05  filler              pic x(01).
+           05  CP-FATAL-COUNT      pic 9(09).
+           05  filler              pic x(01).
+           05  CP-ALERT-SENT       pic 9(01).
+
        working-storage section.
        01 logger type ICobolLogger.
-       01 guid string.
-       01 msg string.
+       01 error-threshold binary-long value 3.
+       01 userparm-status pic x(02).
+       01 testcase-status pic x(02).
+       01 checkpoint-status pic x(02).
+       01 default-userid   string value "testuser".
+       01 trimmed-id       pic x(20).
+       01 row-userid       string.
+       01 row-message      string.
+
+       01 last-completed-row pic 9(09) value 0.
+       01 current-row-no      pic 9(09) value 0.
+
+      *----------------------------------------------------------------
+      *  CP-ERROR-COUNT/CP-FATAL-COUNT/CP-ALERT-SENT carry the logger's
+      *  cumulative state alongside the row number, so a restart can
+      *  seed a fresh logger instance via RestoreRunState instead of
+      *  letting New() reset it to zero - otherwise GetErrorCount and
+      *  CheckAlertThreshold would only ever see the current segment's
+      *  counts, not the true cumulative total across a resumed run.
+      *----------------------------------------------------------------
+       01 cp-error-count     binary-long value 0.
+       01 cp-fatal-count     binary-long value 0.
+       01 cp-alert-sent      binary-char value 0.
+
+       01 end-of-testcases pic x(01) value "N".
+           88 no-more-testcases value "Y".
+
+       01 run-completed pic x(01) value "N".
+           88 run-completed-normally value "Y".
 
        procedure division.
-           set logger to new NetLogger.
-           set logger::UserId to "testuser".
+           perform 1000-initialize thru 1000-initialize-exit.
+           perform 2000-process-testcases
+               thru 2000-process-testcases-exit
+               until no-more-testcases.
+           perform 9000-terminate thru 9000-terminate-exit.
 
-           invoke logger::Warning("Warning from COBOL").
+           if logger::GetErrorCount() >= error-threshold
+               move 16 to return-code
+           else
+               move 0 to return-code
+           end-if.
 
-           set guid to logger::GetGuid().
-           set msg to string::Format("Test error {0}" guid).
-           invoke logger::Error(msg).
+           goback.
+
+      *----------------------------------------------------------------
+      *  1000-initialize - reads USERPARM for the default operator id
+      *  (used for any TESTCASE row that leaves its UserId column
+      *  blank), opens TESTCASE, and reads CHECKPOINT left by a prior
+      *  run so an abended run resumes after the last committed row
+      *  instead of replaying it.
+      *----------------------------------------------------------------
+       1000-initialize.
+           open input USERPARM-FILE.
+           if userparm-status = "00"
+               read USERPARM-FILE
+                   at end
+                       continue
+                   not at end
+                       move spaces to trimmed-id
+                       string USERPARM-RECORD delimited by space
+                           into trimmed-id
+                       set default-userid to trimmed-id
+               end-read
+               close USERPARM-FILE
+           end-if.
+
+           open input CHECKPOINT-FILE.
+           if checkpoint-status = "00"
+               read CHECKPOINT-FILE
+                   at end
+                       continue
+                   not at end
+                       move CP-LAST-ROW to last-completed-row
+                       move CP-ERROR-COUNT to cp-error-count
+                       move CP-FATAL-COUNT to cp-fatal-count
+                       move CP-ALERT-SENT to cp-alert-sent
+               end-read
+               close CHECKPOINT-FILE
+           end-if.
+
+           set logger to new CobolLogger.
+           invoke logger::RestoreRunState(
+               cp-error-count cp-fatal-count cp-alert-sent).
+           open input TESTCASE-FILE.
+           if testcase-status <> "00"
+               set no-more-testcases to true
+           end-if.
+       1000-initialize-exit.
+           exit.
+
+      *----------------------------------------------------------------
+       2000-process-testcases.
+           read TESTCASE-FILE
+               at end
+                   set no-more-testcases to true
+                   set run-completed-normally to true
+               not at end
+                   add 1 to current-row-no
+                   if current-row-no > last-completed-row
+                       perform 2100-process-one-row
+                           thru 2100-process-one-row-exit
+                   end-if
+           end-read.
+       2000-process-testcases-exit.
+           exit.
 
-           set logger::UserId to "anotheruser".
+      *----------------------------------------------------------------
+      *  2100-process-one-row - dispatches one TESTCASE row to the
+      *  matching ICobolLogger method, then checkpoints the row number
+      *  so a restart never re-drives a row already committed.
+      *----------------------------------------------------------------
+       2100-process-one-row.
+           if TC-USERID = spaces
+               set row-userid to default-userid
+           else
+               move spaces to trimmed-id
+               string TC-USERID delimited by space into trimmed-id
+               set row-userid to trimmed-id
+           end-if.
+           set logger::UserId to row-userid.
 
-           invoke logger::Warning("Another warning").
-           invoke logger::Error("And another error").
+           set row-message to TC-MESSAGE.
 
+      *----------------------------------------------------------------
+      *  Checkpoint is saved before the dispatch, not after: a FATAL
+      *  row ends the process via Environment::Exit and never returns
+      *  control here, so checkpointing after the evaluate would leave
+      *  a FATAL row forever unmarked and replayed on every restart.
+      *  The counters are snapshotted at the same point, which means
+      *  they reflect every row through current-row-no minus one - the
+      *  current row's own effect on the counters is only durable once
+      *  the NEXT row's checkpoint is written, the same row-boundary
+      *  tradeoff already accepted for LOGFILE lines above.
+      *----------------------------------------------------------------
+           move logger::GetErrorCount() to cp-error-count.
+           move logger::GetFatalCount() to cp-fatal-count.
+           move logger::GetAlertSent() to cp-alert-sent.
+           move current-row-no to last-completed-row.
+           perform 8000-save-checkpoint thru 8000-save-checkpoint-exit.
+
+           evaluate TC-SEVERITY
+               when "WARN"
+                   invoke logger::Warning(row-message)
+               when "ERROR"
+                   invoke logger::Error(row-message)
+               when "INFO"
+                   invoke logger::Info(row-message)
+               when "FATAL"
+                   invoke logger::Fatal(row-message)
+               when other
+                   invoke logger::Warning(row-message)
+           end-evaluate.
+       2100-process-one-row-exit.
+           exit.
+
+      *----------------------------------------------------------------
+       8000-save-checkpoint.
+           open output CHECKPOINT-FILE.
+           move last-completed-row to CP-LAST-ROW.
+           move cp-error-count to CP-ERROR-COUNT.
+           move cp-fatal-count to CP-FATAL-COUNT.
+           move cp-alert-sent to CP-ALERT-SENT.
+           write CHECKPOINT-RECORD.
+           close CHECKPOINT-FILE.
+       8000-save-checkpoint-exit.
+           exit.
+
+      *----------------------------------------------------------------
+      *  9000-terminate - CHECKPOINT only exists to let an abended run
+      *  resume after its last committed row.  Once TESTCASE-FILE has
+      *  been read to its natural end, the run is complete and
+      *  CHECKPOINT is cleared so the next invocation (tomorrow's
+      *  batch, a refreshed TESTCASE file, and so on) starts at row 1
+      *  instead of finding every row already marked committed.
+      *----------------------------------------------------------------
+       9000-terminate.
+           close TESTCASE-FILE.
+           if run-completed-normally
+               call "CBL_DELETE_FILE" using "CHECKPOINT"
+           end-if.
            invoke type Console::ReadKey().
+       9000-terminate-exit.
+           exit.
 
-           goback.
-           
        end program Program1.
-
