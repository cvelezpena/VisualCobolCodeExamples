@@ -0,0 +1,175 @@
+      $SET ILUSING"Demo.Net"
+
+       program-id. LogArchive.
+
+      *----------------------------------------------------------------
+      *  LogArchive - end-of-day housekeeping for LOGFILE.  Rolls the
+      *  current LOGFILE into a dated archive (LOGFILE.YYYYMMDD),
+      *  starts tomorrow's LOGFILE empty, and purges archives older
+      *  than RETENTION-DAYS so old entries don't have to be cleaned
+      *  out by hand.  ARCHMANIFEST keeps one line per archive created
+      *  (filename, creation date) so the purge step only ever has to
+      *  age-check the manifest it already wrote, never list a
+      *  directory.
+      *----------------------------------------------------------------
+
+       environment division.
+       input-output section.
+       file-control.
+           select LOGFILE assign "LOGFILE"
+               organization line sequential
+               file status is logfile-status.
+
+           select ARCHIVE-FILE assign archive-name
+               organization line sequential
+               file status is archive-status.
+
+           select ARCHMANIFEST-FILE assign "ARCHMANIFEST"
+               organization line sequential
+               file status is manifest-status.
+
+           select ARCHMANIFEST-TEMP assign "ARCHMANIFEST.TMP"
+               organization line sequential
+               file status is manifest-temp-status.
+
+       data division.
+       file section.
+       fd  LOGFILE.
+       copy "LOGREC.cpy".
+
+       fd  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD             pic x(296).
+
+       fd  ARCHMANIFEST-FILE.
+       01  MANIFEST-RECORD.
+           05  MANIFEST-ARCHIVE-NAME  pic x(20).
+           05  filler                 pic x(01).
+           05  MANIFEST-CREATED-DATE  pic 9(08).
+
+       fd  ARCHMANIFEST-TEMP.
+       01  MANIFEST-TEMP-RECORD       pic x(29).
+
+       working-storage section.
+       01 logfile-status         pic x(02).
+       01 archive-status         pic x(02).
+       01 manifest-status        pic x(02).
+       01 manifest-temp-status   pic x(02).
+
+       01 retention-days         binary-long value 30.
+       01 today-date             pic 9(08).
+       01 archive-name           pic x(20).
+       01 archive-julian         binary-long.
+       01 today-julian           binary-long.
+       01 age-in-days            binary-long.
+
+       01 end-of-logfile pic x(01) value "N".
+           88 no-more-log-records value "Y".
+       01 end-of-manifest pic x(01) value "N".
+           88 no-more-manifest-records value "Y".
+
+       procedure division.
+           perform 1000-initialize thru 1000-initialize-exit.
+           perform 2000-archive-logfile thru 2000-archive-logfile-exit.
+           perform 3000-purge-old-archives
+               thru 3000-purge-old-archives-exit.
+           goback.
+
+      *----------------------------------------------------------------
+       1000-initialize.
+           accept today-date from date yyyymmdd.
+           move function integer-of-date(today-date) to today-julian.
+           move spaces to archive-name.
+           string "LOGFILE." today-date delimited by size
+               into archive-name.
+       1000-initialize-exit.
+           exit.
+
+      *----------------------------------------------------------------
+      *  2000-archive-logfile - copies every LOGFILE record into the
+      *  dated archive named by ARCHIVE-NAME (the file-control entry
+      *  above assigns ARCHIVE-FILE dynamically from that field), then
+      *  truncates LOGFILE so tomorrow's run starts from an empty
+      *  file, and records the new archive in ARCHMANIFEST.
+      *----------------------------------------------------------------
+       2000-archive-logfile.
+           open input LOGFILE.
+           if logfile-status = "00"
+               open output ARCHIVE-FILE
+               perform 2100-copy-logfile-records
+                   thru 2100-copy-logfile-records-exit
+                   until no-more-log-records
+               close ARCHIVE-FILE
+               close LOGFILE
+
+               open output LOGFILE
+               close LOGFILE
+
+               perform 2200-append-manifest-entry
+                   thru 2200-append-manifest-entry-exit
+           end-if.
+       2000-archive-logfile-exit.
+           exit.
+
+       2100-copy-logfile-records.
+           read LOGFILE
+               at end
+                   set no-more-log-records to true
+               not at end
+                   move LOG-RECORD to ARCHIVE-RECORD
+                   write ARCHIVE-RECORD
+           end-read.
+       2100-copy-logfile-records-exit.
+           exit.
+
+       2200-append-manifest-entry.
+           open extend ARCHMANIFEST-FILE.
+           if manifest-status <> "00"
+               open output ARCHMANIFEST-FILE
+           end-if.
+           move archive-name to MANIFEST-ARCHIVE-NAME.
+           move today-date to MANIFEST-CREATED-DATE.
+           write MANIFEST-RECORD.
+           close ARCHMANIFEST-FILE.
+       2200-append-manifest-entry-exit.
+           exit.
+
+      *----------------------------------------------------------------
+      *  3000-purge-old-archives - rewrites ARCHMANIFEST keeping only
+      *  entries not yet past RETENTION-DAYS, deleting the archive
+      *  file itself for every entry dropped.
+      *----------------------------------------------------------------
+       3000-purge-old-archives.
+           open input ARCHMANIFEST-FILE.
+           if manifest-status = "00"
+               open output ARCHMANIFEST-TEMP
+               perform 3100-review-one-entry
+                   thru 3100-review-one-entry-exit
+                   until no-more-manifest-records
+               close ARCHMANIFEST-FILE
+               close ARCHMANIFEST-TEMP
+               call "CBL_DELETE_FILE" using "ARCHMANIFEST"
+               call "CBL_RENAME_FILE" using "ARCHMANIFEST.TMP"
+                   "ARCHMANIFEST"
+           end-if.
+       3000-purge-old-archives-exit.
+           exit.
+
+       3100-review-one-entry.
+           read ARCHMANIFEST-FILE
+               at end
+                   set no-more-manifest-records to true
+               not at end
+                   move function integer-of-date(MANIFEST-CREATED-DATE)
+                       to archive-julian
+                   compute age-in-days = today-julian - archive-julian
+                   if age-in-days > retention-days
+                       call "CBL_DELETE_FILE"
+                           using MANIFEST-ARCHIVE-NAME
+                   else
+                       write MANIFEST-TEMP-RECORD from MANIFEST-RECORD
+                   end-if
+           end-read.
+       3100-review-one-entry-exit.
+           exit.
+
+       end program LogArchive.
