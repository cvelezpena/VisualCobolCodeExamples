@@ -0,0 +1,168 @@
+      $SET ILUSING"Demo.Net"
+
+       program-id. LogSummary.
+
+      *----------------------------------------------------------------
+      *  LogSummary reads the LOGFILE written by CobolLogger and rolls
+      *  it up into a daily count of Warning/Error/Fatal lines per
+      *  UserId, so the morning ops review is one short report instead
+      *  of scrolling through a night's worth of raw log lines.
+      *----------------------------------------------------------------
+
+       environment division.
+       input-output section.
+       file-control.
+           select LOGFILE assign "LOGFILE"
+               organization line sequential
+               file status is logfile-status.
+
+           select REPORT-FILE assign "LOGSUMRPT"
+               organization line sequential
+               file status is report-status.
+
+       data division.
+       file section.
+       fd  LOGFILE.
+       copy "LOGREC.cpy".
+
+       fd  REPORT-FILE.
+       01  REPORT-LINE                pic x(80).
+
+       working-storage section.
+       01 logfile-status  pic x(02).
+       01 report-status   pic x(02).
+
+       01 end-of-logfile pic x(01) value "N".
+           88 no-more-log-records value "Y".
+
+       01 summary-count binary-long value 0.
+       01 found-idx     binary-long.
+       01 sum-idx       binary-long.
+
+       01 table-overflow pic x(01) value "N".
+           88 table-overflowed value "Y".
+
+       01 summary-table.
+           05 summary-entry occurs 50 times.
+               10 sum-userid       pic x(20).
+               10 sum-warn-count   pic 9(09) value 0.
+               10 sum-error-count  pic 9(09) value 0.
+               10 sum-fatal-count  pic 9(09) value 0.
+
+       01 print-line.
+           05 print-userid         pic x(20).
+           05 filler               pic x(02).
+           05 print-warn-count     pic zzzzzzzz9.
+           05 filler               pic x(02).
+           05 print-error-count    pic zzzzzzzz9.
+           05 filler               pic x(02).
+           05 print-fatal-count    pic zzzzzzzz9.
+
+       procedure division.
+           perform 1000-initialize thru 1000-initialize-exit.
+           perform 2000-process-logfile thru 2000-process-logfile-exit
+               until no-more-log-records.
+           perform 3000-print-report thru 3000-print-report-exit.
+           perform 9000-terminate thru 9000-terminate-exit.
+           goback.
+
+      *----------------------------------------------------------------
+       1000-initialize.
+           open input LOGFILE.
+           open output REPORT-FILE.
+       1000-initialize-exit.
+           exit.
+
+      *----------------------------------------------------------------
+       2000-process-logfile.
+           read LOGFILE
+               at end
+                   set no-more-log-records to true
+               not at end
+                   perform 2100-tally-record thru 2100-tally-record-exit
+           end-read.
+       2000-process-logfile-exit.
+           exit.
+
+      *----------------------------------------------------------------
+       2100-tally-record.
+           perform 2200-find-or-add-userid
+               thru 2200-find-or-add-userid-exit.
+           if found-idx > 0
+               evaluate LOG-SEVERITY
+                   when "WARN"
+                       add 1 to sum-warn-count(found-idx)
+                   when "ERROR"
+                       add 1 to sum-error-count(found-idx)
+                   when "FATAL"
+                       add 1 to sum-fatal-count(found-idx)
+                   when other
+                       continue
+               end-evaluate
+           end-if.
+       2100-tally-record-exit.
+           exit.
+
+      *----------------------------------------------------------------
+      *  2200-find-or-add-userid - linear lookup into the in-memory
+      *  summary table, adding a new row the first time a UserId is
+      *  seen.  FOUND-IDX is left at zero if the table is full; that
+      *  case sets TABLE-OVERFLOWED so 3000-print-report can warn
+      *  instead of silently dropping the UserId from the report.
+      *----------------------------------------------------------------
+       2200-find-or-add-userid.
+           move 0 to found-idx.
+           perform varying sum-idx from 1 by 1
+               until sum-idx > summary-count
+               if sum-userid(sum-idx) = LOG-USERID
+                   move sum-idx to found-idx
+               end-if
+           end-perform.
+           if found-idx = 0
+               if summary-count < 50
+                   add 1 to summary-count
+                   move LOG-USERID to sum-userid(summary-count)
+                   move summary-count to found-idx
+               else
+                   set table-overflowed to true
+               end-if
+           end-if.
+       2200-find-or-add-userid-exit.
+           exit.
+
+      *----------------------------------------------------------------
+       3000-print-report.
+           move "UserId               Warnings   Errors     Fatals"
+               to REPORT-LINE.
+           write REPORT-LINE.
+           invoke type Console::WriteLine(REPORT-LINE).
+           perform varying sum-idx from 1 by 1
+               until sum-idx > summary-count
+               move sum-userid(sum-idx) to print-userid
+               move sum-warn-count(sum-idx) to print-warn-count
+               move sum-error-count(sum-idx) to print-error-count
+               move sum-fatal-count(sum-idx) to print-fatal-count
+               move print-line to REPORT-LINE
+               write REPORT-LINE
+               invoke type Console::WriteLine(REPORT-LINE)
+           end-perform.
+           if table-overflowed
+               move spaces to REPORT-LINE
+               string
+                   "*** WARNING: over 50 UserIds in LOGFILE - some"
+                   " are missing above ***"
+                   delimited by size into REPORT-LINE
+               write REPORT-LINE
+               invoke type Console::WriteLine(REPORT-LINE)
+           end-if.
+       3000-print-report-exit.
+           exit.
+
+      *----------------------------------------------------------------
+       9000-terminate.
+           close LOGFILE.
+           close REPORT-FILE.
+       9000-terminate-exit.
+           exit.
+
+       end program LogSummary.
