@@ -0,0 +1,20 @@
+      *================================================================
+      *  LOGREC.cpy
+      *
+      *  Fixed-format record layout for the batch logger's sequential
+      *  LOGFILE.  Shared by CobolLogger, the daily summary report
+      *  program and the end-of-day archival step, so all three agree
+      *  on column positions without having to be kept in sync by hand.
+      *================================================================
+       01  LOG-RECORD.
+           05  LOG-TIMESTAMP           PIC X(19).
+           05  FILLER                  PIC X(01).
+           05  LOG-SEVERITY            PIC X(07).
+           05  FILLER                  PIC X(01).
+           05  LOG-ERROR-COUNTER       PIC 9(09).
+           05  FILLER                  PIC X(01).
+           05  LOG-USERID              PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  LOG-GUID                PIC X(36).
+           05  FILLER                  PIC X(01).
+           05  LOG-MESSAGE             PIC X(200).
