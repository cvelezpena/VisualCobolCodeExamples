@@ -10,14 +10,48 @@
        method-id GetGuid() returning guid as string.
        end method.
 
+       method-id GetErrorCount() returning error-count as binary-long.
+       end method.
+
+       method-id GetFatalCount() returning fatal-count as binary-long.
+       end method.
+
+       method-id GetAlertSent() returning alert-sent as binary-char.
+       end method.
+
+      *----------------------------------------------------------------
+      *  RestoreRunState - seeds a freshly-constructed logger with the
+      *  error/fatal counters and alert-sent status a prior segment of
+      *  this same run left off with, so a checkpoint/restart resumes
+      *  with the true cumulative counts instead of starting New()'s
+      *  zeroed counters over again.
+      *----------------------------------------------------------------
+       method-id RestoreRunState.
+       linkage section.
+       01 saved-error-count binary-long.
+       01 saved-fatal-count binary-long.
+       01 saved-alert-sent  binary-char.
+       procedure division using by value saved-error-count
+           saved-fatal-count saved-alert-sent.
+       end method.
+
+       method-id Info(msg as string).
+       end method.
+
        method-id Warning(msg as string).
        end method.
-       
+
        method-id Error.
        linkage section.
        01 msg string.
        procedure division using by value msg.
        end method.
 
+       method-id Fatal.
+       linkage section.
+       01 msg string.
+       procedure division using by value msg.
+       end method.
+
        end interface.
 
