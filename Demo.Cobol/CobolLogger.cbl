@@ -1,37 +1,429 @@
       $SET ILUSING"Demo.Net.Interfaces"
+      $SET ILUSING"Demo.Cobol.Interfaces"
 
-       class-id Demo.Cobol.CobolLogger implements type INetLogger.
+       class-id Demo.Cobol.CobolLogger
+           implements type INetLogger type ICobolLogger.
+
+       environment division.
+       input-output section.
+       file-control.
+           select LOGFILE assign "LOGFILE"
+               organization line sequential
+               file status is logfile-status.
+
+       data division.
+       file section.
+       fd  LOGFILE.
+       copy "LOGREC.cpy".
 
        working-storage section.
        01 error-counter binary-long.
+       01 info-counter binary-long.
+       01 fatal-counter binary-long.
+       01 logfile-status pic x(02).
+       01 session-guid string.
+       01 userid-store string.
+       01 old-userid string.
+       01 userid-was-set binary-char value 0.
+       01 alert-threshold binary-long value 5.
+       01 alert-sent-flag binary-char value 0.
+       01 output-mode string value "TEXT".
+
+      *----------------------------------------------------------------
+      *  UserId - backed explicitly (rather than a plain auto property)
+      *  so that switching operators mid-run writes an audit line; two
+      *  operators' worth of warnings/errors in one run would otherwise
+      *  be indistinguishable in the output.
+      *----------------------------------------------------------------
+       property-id UserId string.
+           getter.
+               set UserId to userid-store.
+           end getter.
+           setter.
+               if userid-was-set = 1 and UserId <> userid-store
+                   set old-userid to userid-store.
+                   set userid-store to UserId.
+                   invoke self::WriteLogLine("AUDIT" 0
+                       string::Format("USERID CHANGED from {0} to {1}"
+                           old-userid UserId))
+               else
+                   set userid-store to UserId
+               end-if.
+               move 1 to userid-was-set.
+           end setter.
+       end property.
 
-       01 UserId string property.
+      *----------------------------------------------------------------
+      *  AlertThreshold - how many Error/Fatal lines in this run before
+      *  SendAlert fires.  Defaults to 5; a driver can tighten or
+      *  loosen it per run without a recompile.
+      *----------------------------------------------------------------
+       property-id AlertThreshold binary-long.
+           getter.
+               set AlertThreshold to alert-threshold.
+           end getter.
+           setter.
+               set alert-threshold to AlertThreshold.
+           end setter.
+       end property.
+
+      *----------------------------------------------------------------
+      *  OutputMode - "TEXT" (the original free-text console line, the
+      *  default), "JSON" or "DELIM" (pipe-delimited) for log-
+      *  aggregation tooling that wants to ingest structured records
+      *  directly instead of screen-scraping free text.  LOGFILE stays
+      *  fixed-format regardless of this setting.
+      *----------------------------------------------------------------
+       property-id OutputMode string.
+           getter.
+               set OutputMode to output-mode.
+           end getter.
+           setter.
+               set output-mode to OutputMode.
+           end setter.
+       end property.
 
        method-id New.
            move 0 to error-counter.
+           move 0 to info-counter.
+           move 0 to fatal-counter.
+           set session-guid to type Guid::NewGuid()::ToString().
+           invoke self::OpenLogFile().
            goback.
        end method.
 
+      *----------------------------------------------------------------
+      *  GetGuid - returns the guid generated once for this logger
+      *  instance, so every caller in the same run/session correlates
+      *  to the same id without having to build it themselves.
+      *----------------------------------------------------------------
        method-id GetGuid() returning guid as string.
-           set guid to type Guid::NewGuid()::ToString().
+           set guid to session-guid.
+           goback.
+       end method.
+
+       method-id GetErrorCount() returning error-count as binary-long.
+           set error-count to error-counter.
+           goback.
+       end method.
+
+       method-id GetFatalCount() returning fatal-count as binary-long.
+           set fatal-count to fatal-counter.
+           goback.
+       end method.
+
+       method-id GetAlertSent() returning alert-sent as binary-char.
+           set alert-sent to alert-sent-flag.
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  RestoreRunState - see ICobolLogger.  Called once, right after
+      *  New, when a checkpoint shows this run is resuming a prior
+      *  segment rather than starting fresh; New's zeroed counters are
+      *  overwritten with the values the prior segment left off with.
+      *----------------------------------------------------------------
+       method-id RestoreRunState.
+       linkage section.
+       01 saved-error-count binary-long.
+       01 saved-fatal-count binary-long.
+       01 saved-alert-sent  binary-char.
+       procedure division using by value saved-error-count
+           saved-fatal-count saved-alert-sent.
+           move saved-error-count to error-counter.
+           move saved-fatal-count to fatal-counter.
+           move saved-alert-sent to alert-sent-flag.
+           goback.
+       end method.
+
+       method-id Info(msg as string).
+           add 1 to info-counter.
+           invoke self::WriteLogLine("INFO" info-counter msg).
            goback.
        end method.
 
        method-id Warning(msg as string).
-       working-storage section.
-           01 uid string.
-       procedure division.
-           set uid to UserId.
-           invoke type Console::WriteLine("WARN  {0}({1}): {2}" error-counter uid msg).
+           invoke self::WriteLogLine("WARN" error-counter msg).
            goback.
        end method.
-       
+
        method-id Error.
        linkage section.
        01 msg string.
        procedure division using by value msg.
            add 1 to error-counter.
-           invoke type Console::WriteLine("ERROR {0}({1}): {2}" error-counter UserId msg).
+           invoke self::WriteLogLine("ERROR" error-counter msg).
+           invoke self::CheckAlertThreshold().
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  Fatal - logs the line like any other severity, but a Fatal is
+      *  by definition too severe for the batch to keep running, so it
+      *  halts the job itself rather than trusting every caller to
+      *  check a return code afterward.
+      *----------------------------------------------------------------
+       method-id Fatal.
+       linkage section.
+       01 msg string.
+       procedure division using by value msg.
+           add 1 to fatal-counter.
+           invoke self::WriteLogLine("FATAL" fatal-counter msg).
+           invoke self::CheckAlertThreshold().
+           invoke self::CloseLogFile().
+           invoke type Environment::Exit(16).
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  OpenLogFile - opens the sequential LOGFILE for append.  If the
+      *  file does not yet exist, an OPEN EXTEND creates it on most
+      *  runtimes; if it still fails to open we fall back to OUTPUT so
+      *  the first run of the day is not silently lost.
+      *----------------------------------------------------------------
+       method-id OpenLogFile private.
+       procedure division.
+           open extend LOGFILE.
+           if logfile-status <> "00"
+               open output LOGFILE
+           end-if.
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  CloseLogFile - flushes and closes LOGFILE.  Called from Fatal
+      *  before Environment::Exit, since that call tears the process
+      *  down immediately and never gives normal shutdown a chance to
+      *  flush the FATAL line that caused the halt.
+      *----------------------------------------------------------------
+       method-id CloseLogFile private.
+       procedure division.
+           close LOGFILE.
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  FormatTimestamp - captures the current date/time so every
+      *  logged line can be lined up against the rest of the night's
+      *  batch schedule, not just guessed at from console scroll order.
+      *----------------------------------------------------------------
+       method-id FormatTimestamp private returning ts as string.
+       working-storage section.
+           01 raw-date    pic 9(08).
+           01 raw-time    pic 9(08).
+           01 ts-display  pic x(19).
+       procedure division.
+           accept raw-date from date yyyymmdd.
+           accept raw-time from time.
+           string
+               raw-date(1:4) "-" raw-date(5:2) "-" raw-date(7:2) " "
+               raw-time(1:2) ":" raw-time(3:2) ":" raw-time(5:2)
+               delimited by size into ts-display.
+           set ts to ts-display.
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  CheckAlertThreshold - fires SendAlert the moment combined
+      *  Error/Fatal volume crosses AlertThreshold, instead of that
+      *  count only ever being visible after the fact through
+      *  GetErrorCount.  Fires once per run, not once per call past
+      *  the threshold.
+      *----------------------------------------------------------------
+       method-id CheckAlertThreshold private.
+       procedure division.
+           if alert-sent-flag = 0
+               and (error-counter + fatal-counter) >= alert-threshold
+               invoke self::SendAlert()
+               move 1 to alert-sent-flag
+           end-if.
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  SendAlert - hands off to the site's ticketing/paging gateway.
+      *  SENDALERT is an external subprogram maintained outside this
+      *  job; if it is not present on this system (e.g. a dev box) the
+      *  alert degrades to the console/LOGFILE line below rather than
+      *  abending the run.
+      *----------------------------------------------------------------
+       method-id SendAlert private.
+       working-storage section.
+           01 alert-msg string.
+       procedure division.
+           set alert-msg to string::Format(
+               "Error/Fatal threshold of {0} reached for session {1}"
+               alert-threshold session-guid).
+           invoke self::WriteLogLine("ALERT" 0 alert-msg).
+           call "SENDALERT" using by value error-counter fatal-counter
+               by content UserId session-guid
+               on exception
+                   continue
+           end-call.
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  WriteLogLine - common path for every severity: stamps the
+      *  timestamp and this session's guid, writes the console line
+      *  operators watch live, and the LOGFILE record that survives
+      *  after the window closes.
+      *----------------------------------------------------------------
+       method-id WriteLogLine private.
+       linkage section.
+       01 severity  string.
+       01 seq-no    binary-long.
+       01 msg       string.
+       working-storage section.
+           01 ts string.
+       procedure division using by value severity seq-no msg.
+           set ts to self::FormatTimestamp().
+           invoke type Console::WriteLine(
+               self::FormatConsoleLine(ts severity seq-no msg)).
+           invoke self::WriteLogRecord(ts severity seq-no msg).
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  FormatConsoleLine - renders one console line in whichever
+      *  OutputMode is active.  TEXT is the long-standing free-text
+      *  format; JSON and DELIM carry the same fields structured for a
+      *  log-aggregation pipeline to parse without screen-scraping.
+      *----------------------------------------------------------------
+       method-id FormatConsoleLine private returning line as string.
+       linkage section.
+       01 ts        string.
+       01 severity  string.
+       01 seq-no    binary-long.
+       01 msg       string.
+       working-storage section.
+           01 json-template string.
+           01 json-userid   string.
+           01 json-message  string.
+           01 delim-userid  string.
+           01 delim-message string.
+       procedure division using by value ts severity seq-no msg.
+           evaluate OutputMode
+               when "JSON"
+                   set json-userid to self::EscapeForJson(UserId).
+                   set json-message to self::EscapeForJson(msg).
+                   set json-template to
+                       "{{""timestamp"":""{0}"",""severity"":""{1}""".
+                   set json-template to json-template &
+                       ",""seqNo"":{2},""userId"":""{3}""".
+                   set json-template to json-template &
+                       ",""guid"":""{4}"",""message"":""{5}""}}".
+                   set line to string::Format(json-template
+                       ts severity seq-no json-userid session-guid
+                       json-message)
+               when "DELIM"
+                   set delim-userid to self::EscapeForDelim(UserId).
+                   set delim-message to self::EscapeForDelim(msg).
+                   set line to string::Format(
+                       "{0}|{1}|{2}|{3}|{4}|{5}"
+                       ts severity seq-no delim-userid session-guid
+                       delim-message)
+               when other
+                   set line to string::Format(
+                       "{0} {1} {2}({3})[{4}]: {5}"
+                       ts severity seq-no UserId session-guid msg)
+           end-evaluate.
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  EscapeForJson - doubles as backslash-escaping embedded quotes
+      *  and backslashes so a message containing either does not break
+      *  out of its surrounding {0} quotes in the JSON OutputMode
+      *  template.  Anything else passes through unchanged.
+      *----------------------------------------------------------------
+       method-id EscapeForJson private returning escaped as string.
+       linkage section.
+       01 raw string.
+       working-storage section.
+           01 raw-buffer    pic x(200).
+           01 raw-len       binary-long.
+           01 char-idx      binary-long.
+           01 one-char      pic x(01).
+           01 result-text   string.
+       procedure division using by value raw.
+           set result-text to "".
+           move raw to raw-buffer.
+           move raw::Length to raw-len.
+           if raw-len > 200
+               move 200 to raw-len
+           end-if.
+           perform varying char-idx from 1 by 1
+               until char-idx > raw-len
+               move raw-buffer(char-idx:1) to one-char
+               evaluate one-char
+                   when """"
+                       set result-text to result-text & "\" & """"
+                   when "\"
+                       set result-text to result-text & "\" & "\"
+                   when other
+                       set result-text to result-text & one-char
+               end-evaluate
+           end-perform.
+           set escaped to result-text.
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  EscapeForDelim - replaces any embedded pipe character with a
+      *  single space before a field is placed into the DELIM
+      *  OutputMode template, so a message containing a "|" cannot
+      *  shift the fields after it for a downstream pipe-delimited
+      *  reader.
+      *----------------------------------------------------------------
+       method-id EscapeForDelim private returning escaped as string.
+       linkage section.
+       01 raw string.
+       working-storage section.
+           01 raw-buffer    pic x(200).
+           01 raw-len       binary-long.
+           01 char-idx      binary-long.
+           01 one-char      pic x(01).
+           01 result-text   string.
+       procedure division using by value raw.
+           set result-text to "".
+           move raw to raw-buffer.
+           move raw::Length to raw-len.
+           if raw-len > 200
+               move 200 to raw-len
+           end-if.
+           perform varying char-idx from 1 by 1
+               until char-idx > raw-len
+               move raw-buffer(char-idx:1) to one-char
+               if one-char = "|"
+                   set result-text to result-text & " "
+               else
+                   set result-text to result-text & one-char
+               end-if
+           end-perform.
+           set escaped to result-text.
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  WriteLogRecord - appends one fixed-format record to LOGFILE so
+      *  a run's warnings and errors survive past the end of the job,
+      *  not just while the console window is still open.
+      *----------------------------------------------------------------
+       method-id WriteLogRecord private.
+       linkage section.
+       01 ts        string.
+       01 severity  string.
+       01 seq-no    binary-long.
+       01 msg       string.
+       procedure division using by value ts severity seq-no msg.
+           move ts to LOG-TIMESTAMP.
+           move severity to LOG-SEVERITY.
+           move seq-no to LOG-ERROR-COUNTER.
+           move UserId to LOG-USERID.
+           move session-guid to LOG-GUID.
+           move msg to LOG-MESSAGE.
+           write LOG-RECORD.
            goback.
        end method.
 
