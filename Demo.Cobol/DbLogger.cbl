@@ -0,0 +1,271 @@
+      $SET ILUSING"Demo.Net.Interfaces"
+      $SET ILUSING"Demo.Cobol.Interfaces"
+
+      *----------------------------------------------------------------
+      *  DbLogger - second ICobolLogger implementation, alongside
+      *  CobolLogger (which writes LOGFILE).  Persists every call into
+      *  a relational LOGTABLE instead, so the ticketing system can
+      *  query recent errors directly rather than tailing a flat file.
+      *----------------------------------------------------------------
+       class-id Demo.Cobol.DbLogger
+           implements type INetLogger type ICobolLogger.
+
+       environment division.
+       input-output section.
+       file-control.
+           select DBCRED-FILE assign "DBCRED"
+               organization line sequential
+               file status is dbcred-status.
+
+       data division.
+       file section.
+       fd  DBCRED-FILE.
+       01  DBCRED-RECORD            pic x(30).
+
+       working-storage section.
+       01 error-counter binary-long.
+       01 info-counter binary-long.
+       01 fatal-counter binary-long.
+       01 session-guid string.
+       01 userid-store string.
+       01 old-userid string.
+       01 userid-was-set binary-char value 0.
+       01 alert-threshold binary-long value 5.
+       01 alert-sent-flag binary-char value 0.
+       01 dbcred-status   pic x(02).
+       01 db-user         pic x(30).
+       01 db-password     pic x(30).
+
+       exec sql include sqlca end-exec.
+
+      *----------------------------------------------------------------
+      *  UserId - same audit-on-change behaviour as CobolLogger's
+      *  UserId property, so switching operators mid-run is visible
+      *  regardless of which ICobolLogger implementation is wired up.
+      *----------------------------------------------------------------
+       property-id UserId string.
+           getter.
+               set UserId to userid-store.
+           end getter.
+           setter.
+               if userid-was-set = 1 and UserId <> userid-store
+                   set old-userid to userid-store.
+                   set userid-store to UserId.
+                   invoke self::WriteLogRow("AUDIT" 0
+                       string::Format("USERID CHANGED from {0} to {1}"
+                           old-userid UserId))
+               else
+                   set userid-store to UserId
+               end-if.
+               move 1 to userid-was-set.
+           end setter.
+       end property.
+
+       property-id AlertThreshold binary-long.
+           getter.
+               set AlertThreshold to alert-threshold.
+           end getter.
+           setter.
+               set alert-threshold to AlertThreshold.
+           end setter.
+       end property.
+
+      *----------------------------------------------------------------
+      *  New - the database credentials are read from DBCRED (line 1
+      *  = user, line 2 = password) at run time rather than compiled
+      *  into source, the same way Program1 reads USERPARM instead of
+      *  hardcoding an operator id.
+      *----------------------------------------------------------------
+       method-id New.
+           move 0 to error-counter.
+           move 0 to info-counter.
+           move 0 to fatal-counter.
+           set session-guid to type Guid::NewGuid()::ToString().
+           perform 1000-read-db-credentials
+               thru 1000-read-db-credentials-exit.
+           exec sql
+               connect to BATCHDB user :db-user using :db-password
+           end-exec.
+           goback.
+
+       1000-read-db-credentials.
+           move spaces to db-user.
+           move spaces to db-password.
+           open input DBCRED-FILE.
+           if dbcred-status = "00"
+               read DBCRED-FILE
+                   at end
+                       continue
+                   not at end
+                       move DBCRED-RECORD to db-user
+               end-read
+               read DBCRED-FILE
+                   at end
+                       continue
+                   not at end
+                       move DBCRED-RECORD to db-password
+               end-read
+               close DBCRED-FILE
+           end-if.
+       1000-read-db-credentials-exit.
+           exit.
+       end method.
+
+       method-id GetGuid() returning guid as string.
+           set guid to session-guid.
+           goback.
+       end method.
+
+       method-id GetErrorCount() returning error-count as binary-long.
+           set error-count to error-counter.
+           goback.
+       end method.
+
+       method-id GetFatalCount() returning fatal-count as binary-long.
+           set fatal-count to fatal-counter.
+           goback.
+       end method.
+
+       method-id GetAlertSent() returning alert-sent as binary-char.
+           set alert-sent to alert-sent-flag.
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  RestoreRunState - see ICobolLogger.  Called once, right after
+      *  New, when a checkpoint shows this run is resuming a prior
+      *  segment rather than starting fresh; New's zeroed counters are
+      *  overwritten with the values the prior segment left off with.
+      *----------------------------------------------------------------
+       method-id RestoreRunState.
+       linkage section.
+       01 saved-error-count binary-long.
+       01 saved-fatal-count binary-long.
+       01 saved-alert-sent  binary-char.
+       procedure division using by value saved-error-count
+           saved-fatal-count saved-alert-sent.
+           move saved-error-count to error-counter.
+           move saved-fatal-count to fatal-counter.
+           move saved-alert-sent to alert-sent-flag.
+           goback.
+       end method.
+
+       method-id Info(msg as string).
+           add 1 to info-counter.
+           invoke self::WriteLogRow("INFO" info-counter msg).
+           goback.
+       end method.
+
+       method-id Warning(msg as string).
+           invoke self::WriteLogRow("WARN" error-counter msg).
+           goback.
+       end method.
+
+       method-id Error.
+       linkage section.
+       01 msg string.
+       procedure division using by value msg.
+           add 1 to error-counter.
+           invoke self::WriteLogRow("ERROR" error-counter msg).
+           invoke self::CheckAlertThreshold().
+           goback.
+       end method.
+
+       method-id Fatal.
+       linkage section.
+       01 msg string.
+       procedure division using by value msg.
+           add 1 to fatal-counter.
+           invoke self::WriteLogRow("FATAL" fatal-counter msg).
+           invoke self::CheckAlertThreshold().
+           invoke type Environment::Exit(16).
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  FormatTimestamp - same capture technique as CobolLogger's, so
+      *  a LOGTABLE row and a LOGFILE line from the same minute read
+      *  identically in any report that joins the two.
+      *----------------------------------------------------------------
+       method-id FormatTimestamp private returning ts as string.
+       working-storage section.
+           01 raw-date    pic 9(08).
+           01 raw-time    pic 9(08).
+           01 ts-display  pic x(19).
+       procedure division.
+           accept raw-date from date yyyymmdd.
+           accept raw-time from time.
+           string
+               raw-date(1:4) "-" raw-date(5:2) "-" raw-date(7:2) " "
+               raw-time(1:2) ":" raw-time(3:2) ":" raw-time(5:2)
+               delimited by size into ts-display.
+           set ts to ts-display.
+           goback.
+       end method.
+
+       method-id CheckAlertThreshold private.
+       procedure division.
+           if alert-sent-flag = 0
+               and (error-counter + fatal-counter) >= alert-threshold
+               invoke self::WriteLogRow("ALERT" 0
+                   string::Format(
+                       "Error/Fatal threshold {0} reached, session {1}"
+                       alert-threshold session-guid))
+               call "SENDALERT"
+                   using by value error-counter fatal-counter
+                   by content UserId session-guid
+                   on exception
+                       continue
+               end-call
+               move 1 to alert-sent-flag
+           end-if.
+           goback.
+       end method.
+
+      *----------------------------------------------------------------
+      *  WriteLogRow - inserts one row into LOGTABLE: timestamp,
+      *  UserId, severity, error-counter and message, mirroring the
+      *  columns CobolLogger writes to LOGFILE.  SQLCODE is checked so
+      *  a database outage degrades to a console line rather than
+      *  abending the batch silently mid-run.
+      *----------------------------------------------------------------
+       method-id WriteLogRow private.
+       linkage section.
+       01 severity  string.
+       01 seq-no    binary-long.
+       01 msg       string.
+       working-storage section.
+           01 ts             string.
+           01 db-timestamp   pic x(19).
+           01 db-severity    pic x(07).
+           01 db-userid      pic x(20).
+           01 db-message     pic x(200).
+       procedure division using by value severity seq-no msg.
+           set ts to self::FormatTimestamp().
+           move ts to db-timestamp.
+           move severity to db-severity.
+           move UserId to db-userid.
+           move msg to db-message.
+
+           exec sql
+               insert into LOGTABLE
+                   (LOG_TIMESTAMP, LOG_SEVERITY, LOG_ERROR_COUNTER,
+                    LOG_USERID, LOG_GUID, LOG_MESSAGE)
+               values
+                   (:db-timestamp, :db-severity, :seq-no,
+                    :db-userid, :session-guid, :db-message)
+           end-exec.
+
+           if SQLCODE = 0
+               exec sql
+                   commit
+               end-exec
+           else
+               invoke type Console::WriteLine(string::Format(
+                   "{0} {1} {2}({3})[{4}]: {5} (DB INSERT FAILED {6})"
+                   ts severity seq-no UserId session-guid msg SQLCODE))
+           end-if.
+           goback.
+       end method.
+
+       end class.
